@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      * SHOECKPT - shoe/session checkpoint record, one per shoe id.
+      *
+      * Lets a batch of hands driven through CALC-PAYOUT resume mid-
+      * shoe: records the last hand number successfully settled and
+      * the shoe's running totals so a restart can skip the hands
+      * already paid instead of reprocessing the shoe from hand one.
+      *
+      * Modification history:
+      *   2026-08-09  REM  Initial layout.
+      *----------------------------------------------------------------*
+       01  SHOE-CKPT-RECORD.
+           05  SHOE-ID                PIC X(10).
+           05  SHOE-LAST-HAND-NO      PIC 9(07).
+           05  SHOE-TOTAL-BET-CENTS   PIC 9(15).
+           05  SHOE-TOTAL-RTN-CENTS   PIC 9(15).
+           05  SHOE-LAST-UPDATED      PIC X(20).
