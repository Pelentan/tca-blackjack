@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------*
+      * GLFEED - nightly general-ledger feed record for Finance's
+      * posting system. One run produces a header, a handful of debit/
+      * credit detail lines rolling up the day's LEDGER-FILE activity,
+      * and a trailer carrying the control total and detail count so
+      * Finance can tie the feed out before posting it.
+      *
+      * GL-RECORD-TYPE: "H" header, "D" detail, "T" trailer.
+      * GL-DR-CR:       "D" debit, "C" credit (detail records only).
+      *
+      * Modification history:
+      *   2026-08-09  REM  Initial layout.
+      *----------------------------------------------------------------*
+       01  GL-FEED-RECORD.
+           05  GL-RECORD-TYPE         PIC X(01).
+           05  GL-RUN-DATE            PIC X(08).
+           05  GL-ACCOUNT-CODE        PIC X(10).
+           05  GL-DR-CR               PIC X(01).
+           05  GL-AMOUNT-CENTS        PIC 9(15).
+           05  GL-DESCRIPTION         PIC X(30).
+           05  GL-CONTROL-COUNT       PIC 9(07).
