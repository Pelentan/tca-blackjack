@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      * TBLRULE - one table's blackjack payout rules, keyed by table
+      * id. Read by CALC-PAYOUT out of the TABLE-RULES-FILE
+      * (logical name "TBLRULES") so the blackjack payout ratio and
+      * the round-down-to-dollar step can be set per table instead of
+      * hardcoded in the program.
+      *
+      * TBL-BJ-NUMERATOR / TBL-BJ-DENOMINATOR give the blackjack payout
+      * ratio, e.g. 3/2 for the main pit or 6/5 for high-limit.
+      * TBL-ROUND-DOLLAR is "Y" if profit is rounded down to the
+      * nearest whole dollar, "N" if it is paid to the cent.
+      *----------------------------------------------------------------*
+       01  TBL-RECORD.
+           05  TBL-ID                 PIC X(4).
+           05  TBL-BJ-NUMERATOR       PIC 9(1).
+           05  TBL-BJ-DENOMINATOR     PIC 9(1).
+           05  TBL-ROUND-DOLLAR       PIC X(1).
