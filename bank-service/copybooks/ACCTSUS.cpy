@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      * ACCTSUS - suspense record for ACCT-POST input that failed
+      * validation (bad RETURNED_CENTS).
+      *
+      * Written instead of posting blind so a payout that couldn't be
+      * applied to the bankroll still leaves a record of what was
+      * passed in and why it was rejected, rather than silently posting
+      * $0 (or garbage) against the player's balance.
+      *
+      * Modification history:
+      *   2026-08-09  REM  Initial layout.
+      *----------------------------------------------------------------*
+       01  ACCT-SUS-RECORD.
+           05  ACCT-SUS-TIMESTAMP       PIC X(20).
+           05  ACCT-SUS-ACCOUNT-ID      PIC X(10).
+           05  ACCT-SUS-RETURNED-RAW    PIC X(18).
+           05  ACCT-SUS-REASON-CODE     PIC X(02).
+           05  ACCT-SUS-REASON-TEXT     PIC X(40).
