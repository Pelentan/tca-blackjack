@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * ACCTREC - player-account master record, one per account id.
+      *
+      * Indexed by ACCT-ID so ACCT-POST can post a computed payout
+      * straight against a player's running balance instead of the
+      * caller having to track it separately.
+      *
+      * Modification history:
+      *   2026-08-09  REM  Initial layout.
+      *----------------------------------------------------------------*
+       01  ACCT-RECORD.
+           05  ACCT-ID                PIC X(10).
+           05  ACCT-BALANCE           PIC 9(15).
+           05  ACCT-LAST-UPDATED      PIC X(20).
