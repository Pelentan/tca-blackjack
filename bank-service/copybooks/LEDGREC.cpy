@@ -0,0 +1,39 @@
+      *----------------------------------------------------------------*
+      * LEDGREC - transaction ledger record, one per CALC-PAYOUT hand.
+      *
+      * Fixed-length, appended sequentially (OPEN EXTEND) by every
+      * CALC-PAYOUT run so a shift's hands can be reconstructed after
+      * the calling process has gone away.
+      *
+      * Modification history:
+      *   2026-08-09  REM  Initial layout - timestamp, bet, result,
+      *                    returned cents, payout type.
+      *   2026-08-09  REM  Widen LDG-RESULT/LDG-PAYOUT-TYPE for the
+      *                    SPLIT-*/DOUBLE-* result codes.
+      *   2026-08-09  REM  Add LDG-SIDE-BET-CENTS and widen for the
+      *                    INSURANCE-WIN/INSURANCE-LOSS result codes.
+      *   2026-08-09  REM  Add LDG-TABLE-ID and LDG-HAND-NO so a hand
+      *                    can be looked back up by table and hand
+      *                    number (see INQ-HAND).
+      *   2026-08-09  REM  Add LDG-WAGERED-CENTS - the money actually
+      *                    at risk on this row (the doubled stake for
+      *                    DOUBLE-WIN/DOUBLE-LOSS, the side bet for
+      *                    INSURANCE-WIN/INSURANCE-LOSS, the original
+      *                    bet otherwise). LDG-BET-CENTS keeps recording
+      *                    the original hand bet for reference; readers
+      *                    that total bet volume (EOS-RECON, GL-EXPORT)
+      *                    now sum LDG-WAGERED-CENTS instead, so an
+      *                    insurance settlement no longer double-counts
+      *                    the main hand's bet and a double-down
+      *                    settlement no longer goes unrecorded.
+      *----------------------------------------------------------------*
+       01  LDG-RECORD.
+           05  LDG-TIMESTAMP          PIC X(20).
+           05  LDG-TABLE-ID           PIC X(04).
+           05  LDG-HAND-NO            PIC 9(07).
+           05  LDG-BET-CENTS          PIC 9(15).
+           05  LDG-SIDE-BET-CENTS     PIC 9(15).
+           05  LDG-RESULT             PIC X(14).
+           05  LDG-RETURNED-CENTS     PIC 9(15).
+           05  LDG-PAYOUT-TYPE        PIC X(21).
+           05  LDG-WAGERED-CENTS      PIC 9(15).
