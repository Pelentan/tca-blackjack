@@ -0,0 +1,28 @@
+      *----------------------------------------------------------------*
+      * SUSREC - suspense record for CALC-PAYOUT input that failed
+      * validation (bad BET_CENTS, unrecognized RESULT, bad HAND_NO,
+      * bad DOUBLE_CENTS, bad INSURANCE_CENTS).
+      *
+      * Written instead of STOP RUN so a hand that couldn't be settled
+      * still leaves a record of what was passed in and why it was
+      * rejected, rather than just vanishing with a non-zero exit code.
+      *
+      * Modification history:
+      *   2026-08-09  REM  Initial layout.
+      *   2026-08-09  REM  Added SUS-SHOE-ID and the raw-input fields
+      *                    for HAND_NO/DOUBLE_CENTS/INSURANCE_CENTS, so
+      *                    a rejection on one of those three inputs
+      *                    actually persists the value that triggered
+      *                    it instead of only the already-valid
+      *                    BET_CENTS/RESULT.
+      *----------------------------------------------------------------*
+       01  SUS-RECORD.
+           05  SUS-TIMESTAMP          PIC X(20).
+           05  SUS-BET-CENTS-RAW      PIC X(18).
+           05  SUS-RESULT-RAW         PIC X(14).
+           05  SUS-SHOE-ID            PIC X(10).
+           05  SUS-HAND-NO-RAW        PIC X(10).
+           05  SUS-DOUBLE-CENTS-RAW     PIC X(18).
+           05  SUS-INSURANCE-CENTS-RAW  PIC X(18).
+           05  SUS-REASON-CODE        PIC X(02).
+           05  SUS-REASON-TEXT        PIC X(40).
