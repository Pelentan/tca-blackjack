@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-POST.
+       AUTHOR. SWARM-BLACKJACK.
+      *----------------------------------------------------------------*
+      * Posts a computed payout against a player's running bankroll.
+      *
+      * Wraps CALC-PAYOUT's output: takes the RETURNED_CENTS a hand
+      * already paid (see CALC-PAYOUT) plus the player's account id
+      * and posts it to the ACCT-MASTER-FILE (see ACCTREC copybook),
+      * indexed by account id, so the balance persists and updates
+      * hand over hand instead of the caller tracking it itself.
+      *
+      * Input (environment variables):
+      *   ACCOUNT_ID      - player/account id, up to 10 characters
+      *   RETURNED_CENTS  - amount to post to the account, in cents
+      *                      (CALC-PAYOUT's RETURNED_CENTS output)
+      *
+      * Output (stdout, key=value lines):
+      *   ACCOUNT_ID      - echoed back
+      *   NEW_BALANCE     - the account's balance after posting
+      *
+      * RETURNED_CENTS is validated before it is posted: it must be
+      * present and digits-only (zero is a legitimate amount - a LOSS
+      * or DOUBLE-LOSS hand legitimately pays back nothing, so unlike
+      * CALC-PAYOUT's BET_CENTS there is no positivity check beyond
+      * that). A RETURNED_CENTS that fails this check is not posted
+      * blind - it is written to the ACCT-SUSPENSE-FILE (see ACCTSUS
+      * copybook) with a reason code so it can be fixed and resubmitted.
+      *
+      * Exit code: 0 = success
+      *            1 = ACCOUNT_ID is missing
+      *            2 = RETURNED_CENTS is missing or not numeric
+      *
+      * Modification history:
+      *   2026-08-09  REM  Initial version.
+      *   2026-08-09  REM  Validate RETURNED_CENTS before posting;
+      *                    reject bad input to the new ACCT-SUSPENSE-
+      *                    FILE with a reason code instead of posting
+      *                    it to the bankroll unchecked.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER-FILE ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT ACCT-SUSPENSE-FILE ASSIGN TO "ACCTSUSP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-MASTER-FILE.
+           COPY ACCTREC.
+
+       FD  ACCT-SUSPENSE-FILE.
+           COPY ACCTSUS.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-ID       PIC X(10)  VALUE SPACES.
+       01  WS-RETURNED-CENTS   PIC 9(15)  VALUE ZERO.
+       01  WS-TIMESTAMP        PIC X(20)  VALUE SPACES.
+       01  WS-ACCT-STATUS      PIC XX     VALUE "00".
+       01  WS-FOUND-SW         PIC X      VALUE "N".
+           88 WS-ACCOUNT-FOUND             VALUE "Y".
+
+      *    RETURNED_CENTS validation (see VALIDATE-RETURNED-CENTS) -
+      *    same raw-string/digit-length approach as CALC-PAYOUT's
+      *    VALIDATE-BET-CENTS, except zero is a valid amount here.
+       01  WS-SUSPENSE-STATUS  PIC XX     VALUE "00".
+       01  WS-INPUT-VALID-SW   PIC X      VALUE "Y".
+           88 WS-INPUT-VALID               VALUE "Y".
+       01  WS-RTN-RAW          PIC X(18)  VALUE SPACES.
+       01  WS-RTN-TRIMMED      PIC X(18)  VALUE SPACES.
+       01  WS-RTN-LEN          PIC 9(02)  COMP VALUE ZERO.
+       01  WS-RTN-DIGITS       PIC 9(15)  VALUE ZERO.
+       01  WS-REASON-CODE      PIC X(02)  VALUE SPACES.
+       01  WS-REASON-TEXT      PIC X(40)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-ACCOUNT-ID FROM ENVIRONMENT "ACCOUNT_ID"
+           ACCEPT WS-RTN-RAW    FROM ENVIRONMENT "RETURNED_CENTS"
+
+           IF WS-ACCOUNT-ID = SPACES
+               DISPLAY "ERROR=ACCOUNT_ID is missing"
+               STOP RUN RETURNING 1
+           END-IF
+
+           PERFORM VALIDATE-RETURNED-CENTS
+           IF NOT WS-INPUT-VALID
+               PERFORM WRITE-ACCT-SUSPENSE-ENTRY
+               STOP RUN RETURNING 2
+           END-IF
+
+           PERFORM OPEN-MASTER
+           PERFORM READ-ACCOUNT
+
+           IF WS-ACCOUNT-FOUND
+               ADD WS-RETURNED-CENTS TO ACCT-BALANCE
+               PERFORM STAMP-RECORD
+               REWRITE ACCT-RECORD
+           ELSE
+               MOVE WS-ACCOUNT-ID     TO ACCT-ID
+               MOVE WS-RETURNED-CENTS TO ACCT-BALANCE
+               PERFORM STAMP-RECORD
+               WRITE ACCT-RECORD
+           END-IF
+
+           CLOSE ACCT-MASTER-FILE
+
+           DISPLAY "ACCOUNT_ID="  WS-ACCOUNT-ID
+           DISPLAY "NEW_BALANCE=" ACCT-BALANCE
+           STOP RUN.
+
+       OPEN-MASTER.
+      *    Create the master on first use if it does not exist yet.
+           OPEN I-O ACCT-MASTER-FILE
+           IF WS-ACCT-STATUS = "35"
+               OPEN OUTPUT ACCT-MASTER-FILE
+               CLOSE ACCT-MASTER-FILE
+               OPEN I-O ACCT-MASTER-FILE
+           END-IF.
+
+       READ-ACCOUNT.
+           MOVE WS-ACCOUNT-ID TO ACCT-ID
+           MOVE "N" TO WS-FOUND-SW
+           READ ACCT-MASTER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND-SW
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND-SW
+           END-READ.
+
+       STAMP-RECORD.
+           ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+           ACCEPT WS-TIMESTAMP(9:6) FROM TIME
+           MOVE WS-TIMESTAMP TO ACCT-LAST-UPDATED.
+
+       VALIDATE-RETURNED-CENTS.
+      *    RETURNED_CENTS must be present and digits-only. Unlike
+      *    CALC-PAYOUT's BET_CENTS, zero is a valid amount here - a
+      *    LOSS or DOUBLE-LOSS hand legitimately pays back nothing -
+      *    so there is no positivity check beyond being a properly
+      *    formed non-negative number.
+           MOVE "Y" TO WS-INPUT-VALID-SW
+           MOVE FUNCTION TRIM(WS-RTN-RAW) TO WS-RTN-TRIMMED
+           COMPUTE WS-RTN-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-RTN-RAW))
+
+           IF WS-RTN-LEN = ZERO
+               OR WS-RTN-TRIMMED(1:WS-RTN-LEN) NOT NUMERIC
+               MOVE "N" TO WS-INPUT-VALID-SW
+               MOVE "01" TO WS-REASON-CODE
+               MOVE "RETURNED_CENTS is missing or not numeric"
+                   TO WS-REASON-TEXT
+           ELSE
+               MOVE WS-RTN-TRIMMED(1:WS-RTN-LEN) TO WS-RTN-DIGITS
+               MOVE WS-RTN-DIGITS TO WS-RETURNED-CENTS
+           END-IF.
+
+       WRITE-ACCT-SUSPENSE-ENTRY.
+           ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+           ACCEPT WS-TIMESTAMP(9:6) FROM TIME
+
+           OPEN EXTEND ACCT-SUSPENSE-FILE
+           IF WS-SUSPENSE-STATUS = "35"
+               OPEN OUTPUT ACCT-SUSPENSE-FILE
+           END-IF
+
+           MOVE WS-TIMESTAMP   TO ACCT-SUS-TIMESTAMP
+           MOVE WS-ACCOUNT-ID  TO ACCT-SUS-ACCOUNT-ID
+           MOVE WS-RTN-RAW     TO ACCT-SUS-RETURNED-RAW
+           MOVE WS-REASON-CODE TO ACCT-SUS-REASON-CODE
+           MOVE WS-REASON-TEXT TO ACCT-SUS-REASON-TEXT
+
+           WRITE ACCT-SUS-RECORD
+
+           CLOSE ACCT-SUSPENSE-FILE.
