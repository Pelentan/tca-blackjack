@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EOS-RECON.
+       AUTHOR. SWARM-BLACKJACK.
+      *----------------------------------------------------------------*
+      * End-of-shift reconciliation report.
+      *
+      * Reads the LEDGER-FILE transaction ledger written by
+      * CALC-PAYOUT (see LEDGREC copybook) and produces a control-total
+      * report: total bet volume, total returned cents, counts and
+      * dollar totals broken out by payout type, and the implied house
+      * hold percentage for the shift.
+      *
+      * Input:
+      *   LEDGER-FILE  (logical name "LEDGER") - the transaction ledger
+      *
+      * Output:
+      *   REPORT-FILE  (logical name "EOSRPT") - the printed report
+      *
+      * RUN_DATE (environment variable, YYYYMMDD, optional) scopes the
+      * report to one shift's activity instead of the ledger's entire
+      * history - only LEDGER-FILE records whose LDG-TIMESTAMP falls on
+      * RUN_DATE are totaled. Defaults to today's date when not set.
+      *
+      * Exit code: 0 = success, 1 = ledger could not be opened
+      *
+      * Modification history:
+      *   2026-08-09  REM  Scope totals to RUN_DATE (defaults to today)
+      *                    instead of summing the ledger's entire
+      *                    history on every run.
+      *   2026-08-09  REM  Cents fields were moved straight into a
+      *                    dollars-and-cents edited picture with no
+      *                    decimal conversion, displaying every amount
+      *                    100x too large. Route through a V99 work
+      *                    field first.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "EOSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+           COPY LEDGREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LEDGER-STATUS        PIC XX     VALUE "00".
+       01  WS-EOF-SW               PIC X      VALUE "N".
+           88 WS-EOF                          VALUE "Y".
+
+       01  WS-RUN-DATE              PIC X(08)  VALUE SPACES.
+
+       01  WS-TOTALS.
+           05  WS-HAND-COUNT        PIC 9(7)  COMP VALUE ZERO.
+           05  WS-TOTAL-BET-CENTS   PIC 9(15) VALUE ZERO.
+           05  WS-TOTAL-RTN-CENTS   PIC 9(15) VALUE ZERO.
+
+       01  WS-TYPE-TOTALS.
+           05  WS-WIN-COUNT         PIC 9(7)  COMP VALUE ZERO.
+           05  WS-WIN-BET-CENTS     PIC 9(15) VALUE ZERO.
+           05  WS-WIN-RTN-CENTS     PIC 9(15) VALUE ZERO.
+           05  WS-PUSH-COUNT        PIC 9(7)  COMP VALUE ZERO.
+           05  WS-PUSH-BET-CENTS    PIC 9(15) VALUE ZERO.
+           05  WS-PUSH-RTN-CENTS    PIC 9(15) VALUE ZERO.
+           05  WS-LOSS-COUNT        PIC 9(7)  COMP VALUE ZERO.
+           05  WS-LOSS-BET-CENTS    PIC 9(15) VALUE ZERO.
+           05  WS-LOSS-RTN-CENTS    PIC 9(15) VALUE ZERO.
+
+       01  WS-HOLD-PCT              PIC S9(3)V9(4) VALUE ZERO.
+
+       01  WS-EDIT-CENTS            PIC $$,$$$,$$$,$$9.99.
+       01  WS-EDIT-COUNT            PIC ZZZ,ZZ9.
+       01  WS-EDIT-PCT              PIC -ZZ9.99.
+       01  WS-DOLLARS               PIC 9(13)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM READ-LEDGER
+           PERFORM UNTIL WS-EOF
+               PERFORM ACCUMULATE-TOTALS
+               PERFORM READ-LEDGER
+           END-PERFORM
+           PERFORM WRITE-REPORT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           ACCEPT WS-RUN-DATE FROM ENVIRONMENT "RUN_DATE"
+           IF WS-RUN-DATE = SPACES
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-IF
+
+           OPEN INPUT LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = "00"
+               DISPLAY "ERROR=cannot open ledger, status "
+                   WS-LEDGER-STATUS
+               STOP RUN RETURNING 1
+           END-IF
+           OPEN OUTPUT REPORT-FILE.
+
+       READ-LEDGER.
+           READ LEDGER-FILE
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       ACCUMULATE-TOTALS.
+      *    Only hands settled on RUN_DATE count toward this shift's
+      *    totals - otherwise every run would total the ledger's
+      *    entire history instead of one shift's activity.
+           IF LDG-TIMESTAMP(1:8) NOT = WS-RUN-DATE
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1               TO WS-HAND-COUNT
+           ADD LDG-WAGERED-CENTS  TO WS-TOTAL-BET-CENTS
+           ADD LDG-RETURNED-CENTS TO WS-TOTAL-RTN-CENTS
+
+           EVALUATE LDG-PAYOUT-TYPE
+               WHEN "payout_win"
+                   ADD 1                  TO WS-WIN-COUNT
+                   ADD LDG-WAGERED-CENTS  TO WS-WIN-BET-CENTS
+                   ADD LDG-RETURNED-CENTS TO WS-WIN-RTN-CENTS
+               WHEN "payout_push"
+                   ADD 1                  TO WS-PUSH-COUNT
+                   ADD LDG-WAGERED-CENTS  TO WS-PUSH-BET-CENTS
+                   ADD LDG-RETURNED-CENTS TO WS-PUSH-RTN-CENTS
+               WHEN "payout_loss"
+                   ADD 1                  TO WS-LOSS-COUNT
+                   ADD LDG-WAGERED-CENTS  TO WS-LOSS-BET-CENTS
+                   ADD LDG-RETURNED-CENTS TO WS-LOSS-RTN-CENTS
+           END-EVALUATE.
+
+       WRITE-REPORT.
+           MOVE "END-OF-SHIFT RECONCILIATION REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "SHIFT DATE ............. " WS-RUN-DATE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-HAND-COUNT TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "HANDS SETTLED .......... " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           COMPUTE WS-DOLLARS = WS-TOTAL-BET-CENTS / 100
+           MOVE WS-DOLLARS TO WS-EDIT-CENTS
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL BET VOLUME ....... " WS-EDIT-CENTS
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           COMPUTE WS-DOLLARS = WS-TOTAL-RTN-CENTS / 100
+           MOVE WS-DOLLARS TO WS-EDIT-CENTS
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL RETURNED CENTS ... " WS-EDIT-CENTS
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM WRITE-TYPE-LINE-WIN
+           PERFORM WRITE-TYPE-LINE-PUSH
+           PERFORM WRITE-TYPE-LINE-LOSS
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM COMPUTE-HOLD-PCT
+           MOVE WS-HOLD-PCT TO WS-EDIT-PCT
+           MOVE SPACES TO REPORT-LINE
+           STRING "HOUSE HOLD PERCENTAGE .. " WS-EDIT-PCT "%"
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       WRITE-TYPE-LINE-WIN.
+           MOVE WS-WIN-COUNT TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "  WINS   COUNT ......... " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           COMPUTE WS-DOLLARS = WS-WIN-RTN-CENTS / 100
+           MOVE WS-DOLLARS TO WS-EDIT-CENTS
+           MOVE SPACES TO REPORT-LINE
+           STRING "  WINS   RETURNED ...... " WS-EDIT-CENTS
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       WRITE-TYPE-LINE-PUSH.
+           MOVE WS-PUSH-COUNT TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "  PUSHES COUNT ......... " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           COMPUTE WS-DOLLARS = WS-PUSH-RTN-CENTS / 100
+           MOVE WS-DOLLARS TO WS-EDIT-CENTS
+           MOVE SPACES TO REPORT-LINE
+           STRING "  PUSHES RETURNED ...... " WS-EDIT-CENTS
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       WRITE-TYPE-LINE-LOSS.
+           MOVE WS-LOSS-COUNT TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "  LOSSES COUNT ......... " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           COMPUTE WS-DOLLARS = WS-LOSS-RTN-CENTS / 100
+           MOVE WS-DOLLARS TO WS-EDIT-CENTS
+           MOVE SPACES TO REPORT-LINE
+           STRING "  LOSSES RETURNED ...... " WS-EDIT-CENTS
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       COMPUTE-HOLD-PCT.
+      *    Hold % = (bet - returned) / bet * 100, zero if no volume.
+           IF WS-TOTAL-BET-CENTS > ZERO
+               COMPUTE WS-HOLD-PCT ROUNDED =
+                   ((WS-TOTAL-BET-CENTS - WS-TOTAL-RTN-CENTS) /
+                    WS-TOTAL-BET-CENTS) * 100
+           ELSE
+               MOVE ZERO TO WS-HOLD-PCT
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE LEDGER-FILE
+           CLOSE REPORT-FILE.
