@@ -5,50 +5,325 @@
       * Calculates payout amount given bet and result.
       *
       * Blackjack payout rules:
-      *   WIN  - player receives 2x the bet (profit + original stake)
-      *   PUSH - player receives 1x the bet (original stake returned)
-      *   LOSS - player receives nothing
+      *   WIN         - player receives 2x the bet (profit + stake)
+      *   PUSH        - player receives 1x the bet (stake returned)
+      *   LOSS        - player receives nothing
+      *   SPLIT-WIN   - split sub-hand win, paid like WIN off BET_CENTS
+      *   SPLIT-LOSS  - split sub-hand loss, paid like LOSS
+      *   DOUBLE-WIN  - double-down win, paid like WIN off DOUBLE_CENTS
+      *                 (the doubled stake), not BET_CENTS
+      *   DOUBLE-LOSS     - double-down loss, house keeps doubled stake
+      *   INSURANCE-WIN   - insurance side bet wins, pays 2:1
+      *   INSURANCE-LOSS  - insurance side bet is forfeited
       *
       * Input  (environment variables):
-      *   BET_CENTS    - original bet amount in cents (integer)
-      *   RESULT       - WIN, LOSS, or PUSH
+      *   BET_CENTS       - original bet amount in cents (integer)
+      *   RESULT          - WIN, LOSS, PUSH, BLACKJACK, SPLIT-WIN,
+      *                     SPLIT-LOSS, DOUBLE-WIN, DOUBLE-LOSS,
+      *                     INSURANCE-WIN, or INSURANCE-LOSS
+      *   DOUBLE_CENTS    - doubled stake in cents, required when
+      *                     RESULT is DOUBLE-WIN or DOUBLE-LOSS
+      *   INSURANCE_CENTS - insurance side-bet amount in cents,
+      *                     required when RESULT is INSURANCE-WIN or
+      *                     INSURANCE-LOSS; capped at half BET_CENTS
+      *   HAND_NO         - hand number, parsed and written to the
+      *                     ledger whenever it is supplied so the hand
+      *                     can be looked up later (see INQ-HAND);
+      *                     required only when SHOE_ID is present
       *
       * Output (stdout, key=value lines):
       *   RETURNED_CENTS  - amount to credit back to player
-      *   PAYOUT_TYPE     - payout_win, payout_loss, or payout_push
+      *   PAYOUT_TYPE     - payout_win, payout_loss, payout_push,
+      *                     payout_split_win, payout_split_loss,
+      *                     payout_double_win, payout_double_loss,
+      *                     payout_insurance_win, or
+      *                     payout_insurance_loss
       *
-      * Exit code: 0 = success, 1 = error
+      *   SHOE_ID         - optional shoe/session id; when present,
+      *                     enables checkpoint/restart (see below)
+      *   HAND_NO         - hand number within the shoe, required when
+      *                     SHOE_ID is present
+      *
+      * Every hand is also appended to the LEDGER-FILE transaction
+      * ledger (see LEDGREC copybook) so a shift's hands can be
+      * reconstructed after the calling process has exited.
+      *
+      * When SHOE_ID is supplied, the hand is also checked against the
+      * SHOE-CKPT-FILE (see SHOECKPT copybook): if HAND_NO is less
+      * than or equal to the last hand number already settled for
+      * that shoe, the hand is not repaid - RETURNED_CENTS comes back
+      * as ALREADY_SETTLED and nothing is written to the ledger again.
+      * Otherwise the hand is paid normally and the checkpoint's last-
+      * settled hand number and running totals are advanced, so a
+      * batch that dies partway through a shoe can be restarted from
+      * HAND_NO 1 without risking a double payout.
+      *
+      * BET_CENTS and RESULT are validated before anything is paid:
+      * BET_CENTS must be a positive number, RESULT must be one of the
+      * codes above. A hand that fails either check is not paid and is
+      * not allowed to kill the run blind - it is written to the
+      * SUSPENSE-FILE (see SUSREC copybook) with a reason code so it
+      * can be fixed and resubmitted, and the program ends with a
+      * failure-specific return code instead of a bare STOP RUN 1.
+      *
+      * Exit code: 0 = success
+      *            2 = BET_CENTS missing, non-numeric, or not positive
+      *            3 = RESULT is not a recognized code
+      *            4 = HAND_NO missing, non-numeric, or not positive
+      *                (SHOE_ID was supplied, or HAND_NO was supplied
+      *                anyway)
+      *            5 = DOUBLE_CENTS missing, non-numeric, or not
+      *                positive (RESULT is DOUBLE-WIN/DOUBLE-LOSS)
+      *            6 = INSURANCE_CENTS missing, non-numeric, or not
+      *                positive (RESULT is INSURANCE-WIN/
+      *                INSURANCE-LOSS)
+      *
+      * Modification history:
+      *   2026-08-09  REM  Append each hand to the transaction ledger.
+      *   2026-08-09  REM  Add SPLIT-WIN/SPLIT-LOSS and DOUBLE-WIN/
+      *                    DOUBLE-LOSS result codes; double-down hands
+      *                    now pay against DOUBLE_CENTS, not BET_CENTS.
+      *   2026-08-09  REM  Add INSURANCE-WIN/INSURANCE-LOSS (2:1 on the
+      *                    side bet, capped at half BET_CENTS).
+      *   2026-08-09  REM  Blackjack payout ratio and the round-down-
+      *                    to-dollar step are now looked up per table
+      *                    from the TABLE-RULES-FILE (see TBLRULE
+      *                    copybook), keyed by TABLE_ID. Falls back to
+      *                    the main-pit 3:2 / round-down rule when
+      *                    TABLE_ID is blank or has no matching entry.
+      *   2026-08-09  REM  Validate BET_CENTS/RESULT before paying;
+      *                    reject bad input to the SUSPENSE-FILE with
+      *                    a reason code instead of aborting blind.
+      *   2026-08-09  REM  Add shoe-level checkpoint/restart keyed by
+      *                    SHOE_ID/HAND_NO (see SHOECKPT copybook) so
+      *                    a restarted batch skips hands already paid.
+      *   2026-08-09  REM  Validate HAND_NO when SHOE_ID is present and
+      *                    DOUBLE_CENTS when RESULT is DOUBLE-WIN or
+      *                    DOUBLE-LOSS, same as BET_CENTS. Record the
+      *                    money actually at risk per hand in the new
+      *                    LDG-WAGERED-CENTS ledger field instead of
+      *                    always repeating the original BET_CENTS.
+      *                    Already-settled hands now return
+      *                    RETURNED_CENTS=0 instead of a non-numeric
+      *                    ALREADY_SETTLED value.
+      *   2026-08-09  REM  HAND_NO is now parsed and recorded whenever
+      *                    it is supplied, not just when SHOE_ID is
+      *                    present - a one-shot hand's LDG-HAND-NO was
+      *                    silently staying 0, which broke INQ-HAND's
+      *                    table+hand-number search for the common
+      *                    case. Validate INSURANCE_CENTS the same way
+      *                    as DOUBLE_CENTS, so a missing side-bet amount
+      *                    no longer pays a false $0 INSURANCE-WIN.
+      *                    UPDATE-SHOE-CHECKPOINT now rolls up
+      *                    WS-WAGERED-CENTS instead of WS-BET-CENTS,
+      *                    matching the ledger/report fix above.
+      *   2026-08-09  REM  The half-bet cap on INSURANCE_CENTS was only
+      *                    applied on INSURANCE-WIN; INSURANCE-LOSS now
+      *                    clamps it the same way before it is recorded
+      *                    into WS-WAGERED-CENTS. Widened SUSREC (see
+      *                    copybook) with the raw SHOE_ID/HAND_NO/
+      *                    DOUBLE_CENTS/INSURANCE_CENTS inputs so a
+      *                    suspense record actually shows the value
+      *                    that failed validation, not just BET_CENTS/
+      *                    RESULT.
       *----------------------------------------------------------------*
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT TABLE-RULES-FILE ASSIGN TO "TBLRULES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-STATUS.
+
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+
+           SELECT SHOE-CKPT-FILE ASSIGN TO "SHOECKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SHOE-ID
+               FILE STATUS IS WS-SHOE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+           COPY LEDGREC.
+
+       FD  TABLE-RULES-FILE.
+           COPY TBLRULE.
+
+       FD  SUSPENSE-FILE.
+           COPY SUSREC.
+
+       FD  SHOE-CKPT-FILE.
+           COPY SHOECKPT.
+
        WORKING-STORAGE SECTION.
-       01 WS-BET-CENTS        PIC 9(15)  VALUE ZERO.
-       01 WS-RESULT           PIC X(9)   VALUE SPACES.
-       01 WS-RETURNED-CENTS   PIC 9(15)  VALUE ZERO.
-       01 WS-PAYOUT-TYPE      PIC X(14)  VALUE SPACES.
-       01 WS-RESULT-TRIMMED   PIC X(9)   VALUE SPACES.
+       01  WS-BET-CENTS        PIC 9(15)  VALUE ZERO.
+       01  WS-DOUBLE-CENTS     PIC 9(15)  VALUE ZERO.
+       01  WS-INSURANCE-CENTS  PIC 9(15)  VALUE ZERO.
+       01  WS-INSURANCE-CAP    PIC 9(15)  VALUE ZERO.
+       01  WS-TABLE-ID         PIC X(4)   VALUE SPACES.
+       01  WS-RESULT           PIC X(14)  VALUE SPACES.
+       01  WS-RETURNED-CENTS   PIC 9(15)  VALUE ZERO.
+       01  WS-WAGERED-CENTS    PIC 9(15)  VALUE ZERO.
+       01  WS-PAYOUT-TYPE      PIC X(21)  VALUE SPACES.
+       01  WS-RESULT-TRIMMED   PIC X(14)  VALUE SPACES.
+           88 WS-RESULT-VALID  VALUE "BLACKJACK", "WIN", "PUSH",
+                                      "LOSS", "SPLIT-WIN",
+                                      "SPLIT-LOSS", "DOUBLE-WIN",
+                                      "DOUBLE-LOSS", "INSURANCE-WIN",
+                                      "INSURANCE-LOSS".
+       01  WS-TIMESTAMP        PIC X(20)  VALUE SPACES.
+       01  WS-LEDGER-STATUS    PIC XX     VALUE "00".
+       01  WS-RULES-STATUS     PIC XX     VALUE "00".
+       01  WS-RULES-FOUND-SW   PIC X      VALUE "N".
+           88 WS-RULES-FOUND               VALUE "Y".
+
+      *    Input validation (see VALIDATE-BET-CENTS/VALIDATE-RESULT).
+       01  WS-SUSPENSE-STATUS  PIC XX     VALUE "00".
+       01  WS-INPUT-VALID-SW   PIC X      VALUE "Y".
+           88 WS-INPUT-VALID               VALUE "Y".
+       01  WS-BET-RAW          PIC X(18)  VALUE SPACES.
+       01  WS-BET-TRIMMED      PIC X(18)  VALUE SPACES.
+       01  WS-BET-LEN          PIC 9(02)  COMP VALUE ZERO.
+       01  WS-BET-START        PIC 9(02)  COMP VALUE ZERO.
+       01  WS-BET-DLEN         PIC 9(02)  COMP VALUE ZERO.
+       01  WS-BET-DIGITS       PIC 9(15)  VALUE ZERO.
+       01  WS-REASON-CODE      PIC X(02)  VALUE SPACES.
+       01  WS-REASON-TEXT      PIC X(40)  VALUE SPACES.
+
+      *    DOUBLE_CENTS validation (see VALIDATE-DOUBLE-CENTS), applied
+      *    only when RESULT is DOUBLE-WIN or DOUBLE-LOSS - same raw-
+      *    string/digit-length approach as VALIDATE-BET-CENTS.
+       01  WS-DBL-RAW          PIC X(18)  VALUE SPACES.
+       01  WS-DBL-TRIMMED      PIC X(18)  VALUE SPACES.
+       01  WS-DBL-LEN          PIC 9(02)  COMP VALUE ZERO.
+       01  WS-DBL-DIGITS       PIC 9(15)  VALUE ZERO.
+
+      *    INSURANCE_CENTS validation (see VALIDATE-INSURANCE-CENTS),
+      *    applied only when RESULT is INSURANCE-WIN or INSURANCE-LOSS -
+      *    same raw-string/digit-length approach as VALIDATE-BET-CENTS.
+       01  WS-INS-RAW          PIC X(18)  VALUE SPACES.
+       01  WS-INS-TRIMMED      PIC X(18)  VALUE SPACES.
+       01  WS-INS-LEN          PIC 9(02)  COMP VALUE ZERO.
+       01  WS-INS-DIGITS       PIC 9(15)  VALUE ZERO.
+
+      *    Shoe-level checkpoint/restart (see CHECK-SHOE-CHECKPOINT/
+      *    UPDATE-SHOE-CHECKPOINT). SHOE-ID blank means the feature is
+      *    not in use for this call.
+       01  WS-SHOE-ID-IN       PIC X(10)  VALUE SPACES.
+       01  WS-HAND-NO           PIC 9(07)  VALUE ZERO.
+
+      *    HAND_NO validation (see VALIDATE-HAND-NO), run whenever
+      *    HAND_NO or SHOE_ID is supplied - same raw-string approach as
+      *    VALIDATE-BET-CENTS. A blank HAND_NO is only an error when
+      *    SHOE_ID is present; otherwise it is left at its zero default.
+       01  WS-HAND-RAW          PIC X(10)  VALUE SPACES.
+       01  WS-HAND-TRIMMED      PIC X(10)  VALUE SPACES.
+       01  WS-HAND-LEN          PIC 9(02)  COMP VALUE ZERO.
+       01  WS-HAND-DIGITS       PIC 9(07)  VALUE ZERO.
+
+       01  WS-SHOE-STATUS       PIC XX     VALUE "00".
+       01  WS-SHOE-FOUND-SW     PIC X      VALUE "N".
+           88 WS-SHOE-FOUND                 VALUE "Y".
+       01  WS-ALREADY-PAID-SW   PIC X      VALUE "N".
+           88 WS-ALREADY-PAID               VALUE "Y".
+
+      *    Table payout rules, defaulted to the main-pit 3:2 rule with
+      *    profit rounded down to the nearest dollar.
+       01  WS-BJ-NUMERATOR     PIC 9(1)   VALUE 3.
+       01  WS-BJ-DENOMINATOR   PIC 9(1)   VALUE 2.
+       01  WS-ROUND-DOLLAR     PIC X(1)   VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           ACCEPT WS-BET-CENTS FROM ENVIRONMENT "BET_CENTS"
-           ACCEPT WS-RESULT    FROM ENVIRONMENT "RESULT"
+           ACCEPT WS-BET-RAW         FROM ENVIRONMENT "BET_CENTS"
+           ACCEPT WS-DBL-RAW         FROM ENVIRONMENT "DOUBLE_CENTS"
+           ACCEPT WS-INS-RAW         FROM ENVIRONMENT "INSURANCE_CENTS"
+           ACCEPT WS-TABLE-ID        FROM ENVIRONMENT "TABLE_ID"
+           ACCEPT WS-RESULT          FROM ENVIRONMENT "RESULT"
+           ACCEPT WS-SHOE-ID-IN      FROM ENVIRONMENT "SHOE_ID"
+           ACCEPT WS-HAND-RAW        FROM ENVIRONMENT "HAND_NO"
 
            MOVE FUNCTION UPPER-CASE(
                FUNCTION TRIM(WS-RESULT LEADING))
                TO WS-RESULT-TRIMMED
 
+           PERFORM VALIDATE-BET-CENTS
+           IF WS-INPUT-VALID
+               PERFORM VALIDATE-RESULT
+           END-IF
+           IF WS-INPUT-VALID AND
+               (WS-HAND-RAW NOT = SPACES OR WS-SHOE-ID-IN NOT = SPACES)
+               PERFORM VALIDATE-HAND-NO
+           END-IF
+           IF WS-INPUT-VALID AND
+               (WS-RESULT-TRIMMED = "DOUBLE-WIN" OR
+                WS-RESULT-TRIMMED = "DOUBLE-LOSS")
+               PERFORM VALIDATE-DOUBLE-CENTS
+           END-IF
+           IF WS-INPUT-VALID AND
+               (WS-RESULT-TRIMMED = "INSURANCE-WIN" OR
+                WS-RESULT-TRIMMED = "INSURANCE-LOSS")
+               PERFORM VALIDATE-INSURANCE-CENTS
+           END-IF
+
+           IF NOT WS-INPUT-VALID
+               PERFORM WRITE-SUSPENSE-ENTRY
+               EVALUATE WS-REASON-CODE
+                   WHEN "03"
+                       STOP RUN RETURNING 3
+                   WHEN "04"
+                       STOP RUN RETURNING 4
+                   WHEN "05"
+                       STOP RUN RETURNING 5
+                   WHEN "06"
+                       STOP RUN RETURNING 6
+                   WHEN OTHER
+                       STOP RUN RETURNING 2
+               END-EVALUATE
+           END-IF
+
+           PERFORM LOAD-TABLE-RULES
+           PERFORM CHECK-SHOE-CHECKPOINT
+
+           IF WS-ALREADY-PAID
+               MOVE ZERO TO WS-RETURNED-CENTS
+               DISPLAY "RETURNED_CENTS=" WS-RETURNED-CENTS
+               DISPLAY "PAYOUT_TYPE=skipped_duplicate"
+               STOP RUN
+           END-IF
+
+      *    WS-WAGERED-CENTS is the money actually at risk on this hand
+      *    for ledger purposes - the original bet by default, overridden
+      *    below for DOUBLE-WIN/DOUBLE-LOSS (the doubled stake) and
+      *    INSURANCE-WIN/INSURANCE-LOSS (the side bet), so a ledger
+      *    reader totaling bet volume never double-counts or drops it.
+           MOVE WS-BET-CENTS TO WS-WAGERED-CENTS
+
            EVALUATE WS-RESULT-TRIMMED
                WHEN "BLACKJACK"
-      *            Natural blackjack: 3:2 payout (stake + 1.5x profit)
-      *            Profit rounded DOWN to nearest dollar — house keeps half-chip.
-      *            Step 1: profit = floor((bet * 3) / 2) in cents
-      *            Step 2: round down to nearest 100 cents (whole dollar)
+      *            Blackjack payout ratio and rounding rule come from
+      *            the table's rules (WS-BJ-NUMERATOR/-DENOMINATOR/
+      *            WS-ROUND-DOLLAR), defaulted to the main-pit 3:2
+      *            payout with profit rounded down to the nearest
+      *            dollar — house keeps the half-chip.
+      *            Step 1: profit = floor((bet * num) / den) in cents
+      *            Step 2: round down to nearest 100 cents, if enabled
       *            Step 3: return stake + rounded profit
-                   COMPUTE WS-RETURNED-CENTS = (WS-BET-CENTS * 3) / 2
                    COMPUTE WS-RETURNED-CENTS =
-                       (WS-RETURNED-CENTS / 100) * 100
+                       (WS-BET-CENTS * WS-BJ-NUMERATOR)
+                       / WS-BJ-DENOMINATOR
+                   IF WS-ROUND-DOLLAR = "Y"
+                       COMPUTE WS-RETURNED-CENTS =
+                           (WS-RETURNED-CENTS / 100) * 100
+                   END-IF
                    COMPUTE WS-RETURNED-CENTS =
                        WS-BET-CENTS + WS-RETURNED-CENTS
                    MOVE "payout_win"  TO WS-PAYOUT-TYPE
@@ -68,11 +343,350 @@
                    MOVE ZERO          TO WS-RETURNED-CENTS
                    MOVE "payout_loss" TO WS-PAYOUT-TYPE
 
+               WHEN "SPLIT-WIN"
+      *            Split sub-hand win: same as WIN, off its own stake
+                   COMPUTE WS-RETURNED-CENTS = WS-BET-CENTS * 2
+                   MOVE "payout_split_win" TO WS-PAYOUT-TYPE
+
+               WHEN "SPLIT-LOSS"
+      *            Split sub-hand loss: same as LOSS
+                   MOVE ZERO TO WS-RETURNED-CENTS
+                   MOVE "payout_split_loss" TO WS-PAYOUT-TYPE
+
+               WHEN "DOUBLE-WIN"
+      *            Double-down win: pay 2x the DOUBLED stake, not the
+      *            original BET_CENTS.
+                   COMPUTE WS-RETURNED-CENTS = WS-DOUBLE-CENTS * 2
+                   MOVE WS-DOUBLE-CENTS TO WS-WAGERED-CENTS
+                   MOVE "payout_double_win" TO WS-PAYOUT-TYPE
+
+               WHEN "DOUBLE-LOSS"
+      *            Double-down loss: house keeps the doubled stake
+                   MOVE ZERO TO WS-RETURNED-CENTS
+                   MOVE WS-DOUBLE-CENTS TO WS-WAGERED-CENTS
+                   MOVE "payout_double_loss" TO WS-PAYOUT-TYPE
+
+               WHEN "INSURANCE-WIN"
+      *            Insurance pays 2:1: stake plus 2x profit, capped at
+      *            half the original bet.
+                   COMPUTE WS-INSURANCE-CAP = WS-BET-CENTS / 2
+                   IF WS-INSURANCE-CENTS > WS-INSURANCE-CAP
+                       MOVE WS-INSURANCE-CAP TO WS-INSURANCE-CENTS
+                   END-IF
+                   COMPUTE WS-RETURNED-CENTS = WS-INSURANCE-CENTS * 3
+                   MOVE WS-INSURANCE-CENTS TO WS-WAGERED-CENTS
+                   MOVE "payout_insurance_win" TO WS-PAYOUT-TYPE
+
+               WHEN "INSURANCE-LOSS"
+      *            Insurance side bet forfeited. Same half-bet cap as
+      *            INSURANCE-WIN applies here too - the cap is a policy
+      *            limit on the side bet itself, not just on a winning
+      *            payout, so a losing hand cannot record an
+      *            out-of-policy amount into WS-WAGERED-CENTS either.
+                   COMPUTE WS-INSURANCE-CAP = WS-BET-CENTS / 2
+                   IF WS-INSURANCE-CENTS > WS-INSURANCE-CAP
+                       MOVE WS-INSURANCE-CAP TO WS-INSURANCE-CENTS
+                   END-IF
+                   MOVE ZERO TO WS-RETURNED-CENTS
+                   MOVE WS-INSURANCE-CENTS TO WS-WAGERED-CENTS
+                   MOVE "payout_insurance_loss" TO WS-PAYOUT-TYPE
+
                WHEN OTHER
                    DISPLAY "ERROR=unknown result: " WS-RESULT
                    STOP RUN RETURNING 1
            END-EVALUATE
 
+           PERFORM WRITE-LEDGER-ENTRY
+           PERFORM UPDATE-SHOE-CHECKPOINT
+
            DISPLAY "RETURNED_CENTS=" WS-RETURNED-CENTS
            DISPLAY "PAYOUT_TYPE="    WS-PAYOUT-TYPE
            STOP RUN.
+
+       WRITE-LEDGER-ENTRY.
+           ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+           ACCEPT WS-TIMESTAMP(9:6) FROM TIME
+
+           OPEN EXTEND LEDGER-FILE
+           IF WS-LEDGER-STATUS = "35"
+               OPEN OUTPUT LEDGER-FILE
+           END-IF
+
+           MOVE WS-TIMESTAMP       TO LDG-TIMESTAMP
+           MOVE WS-TABLE-ID        TO LDG-TABLE-ID
+           MOVE WS-HAND-NO         TO LDG-HAND-NO
+           MOVE WS-BET-CENTS       TO LDG-BET-CENTS
+           MOVE WS-INSURANCE-CENTS TO LDG-SIDE-BET-CENTS
+           MOVE WS-RESULT-TRIMMED  TO LDG-RESULT
+           MOVE WS-RETURNED-CENTS  TO LDG-RETURNED-CENTS
+           MOVE WS-PAYOUT-TYPE     TO LDG-PAYOUT-TYPE
+           MOVE WS-WAGERED-CENTS   TO LDG-WAGERED-CENTS
+
+           WRITE LDG-RECORD
+
+           CLOSE LEDGER-FILE.
+
+       LOAD-TABLE-RULES.
+      *    Scan the table-rules file for an entry matching WS-TABLE-ID.
+      *    If TABLE_ID is blank, the file is missing, or no entry
+      *    matches, the main-pit defaults set up in WORKING-STORAGE
+      *    are left in place.
+           IF WS-TABLE-ID = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN INPUT TABLE-RULES-FILE
+           IF WS-RULES-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM READ-TABLE-RULES
+           PERFORM UNTIL WS-RULES-STATUS NOT = "00" OR WS-RULES-FOUND
+               IF TBL-ID = WS-TABLE-ID
+                   MOVE "Y"               TO WS-RULES-FOUND-SW
+                   MOVE TBL-BJ-NUMERATOR   TO WS-BJ-NUMERATOR
+                   MOVE TBL-BJ-DENOMINATOR TO WS-BJ-DENOMINATOR
+                   MOVE TBL-ROUND-DOLLAR   TO WS-ROUND-DOLLAR
+               ELSE
+                   PERFORM READ-TABLE-RULES
+               END-IF
+           END-PERFORM
+
+           CLOSE TABLE-RULES-FILE.
+
+       READ-TABLE-RULES.
+           READ TABLE-RULES-FILE
+               AT END MOVE "10" TO WS-RULES-STATUS
+           END-READ.
+
+       VALIDATE-BET-CENTS.
+      *    BET_CENTS must be present, digits-only (an optional leading
+      *    "-" is allowed so a negative bet is rejected with its own
+      *    reason rather than lumped in with garbage input), and
+      *    strictly positive once converted. WS-BET-LEN is the length
+      *    of the trimmed value with no trailing-space padding, so the
+      *    NUMERIC test below only looks at the digits actually typed.
+           MOVE "Y" TO WS-INPUT-VALID-SW
+           MOVE FUNCTION TRIM(WS-BET-RAW) TO WS-BET-TRIMMED
+           COMPUTE WS-BET-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-BET-RAW))
+
+           IF WS-BET-LEN = ZERO
+               MOVE "N" TO WS-INPUT-VALID-SW
+               MOVE "01" TO WS-REASON-CODE
+               MOVE "BET_CENTS is missing or not numeric"
+                   TO WS-REASON-TEXT
+           ELSE
+               MOVE 1 TO WS-BET-START
+               MOVE WS-BET-LEN TO WS-BET-DLEN
+               IF WS-BET-TRIMMED(1:1) = "-"
+                   MOVE 2 TO WS-BET-START
+                   COMPUTE WS-BET-DLEN = WS-BET-LEN - 1
+               END-IF
+
+               IF WS-BET-DLEN = ZERO
+                   OR WS-BET-TRIMMED(WS-BET-START:WS-BET-DLEN)
+                       NOT NUMERIC
+                   MOVE "N" TO WS-INPUT-VALID-SW
+                   MOVE "01" TO WS-REASON-CODE
+                   MOVE "BET_CENTS is missing or not numeric"
+                       TO WS-REASON-TEXT
+               ELSE
+                   MOVE WS-BET-TRIMMED(WS-BET-START:WS-BET-DLEN)
+                       TO WS-BET-DIGITS
+                   IF WS-BET-TRIMMED(1:1) = "-" OR WS-BET-DIGITS = ZERO
+                       MOVE "N" TO WS-INPUT-VALID-SW
+                       MOVE "02" TO WS-REASON-CODE
+                       MOVE "BET_CENTS must be a positive amount"
+                           TO WS-REASON-TEXT
+                   ELSE
+                       MOVE WS-BET-DIGITS TO WS-BET-CENTS
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-RESULT.
+           IF NOT WS-RESULT-VALID
+               MOVE "N" TO WS-INPUT-VALID-SW
+               MOVE "03" TO WS-REASON-CODE
+               MOVE "RESULT is not a recognized code"
+                   TO WS-REASON-TEXT
+           END-IF.
+
+       VALIDATE-HAND-NO.
+      *    Run whenever HAND_NO or SHOE_ID is non-blank. A blank
+      *    HAND_NO is only rejected when SHOE_ID is present, since the
+      *    checkpoint lookup cannot be fooled by a missing/zero HAND_NO
+      *    into treating every hand in that shoe as already settled;
+      *    an ordinary one-shot call with no SHOE_ID simply leaves
+      *    WS-HAND-NO at its zero default. A HAND_NO that was supplied
+      *    but is not a positive number is always rejected, regardless
+      *    of SHOE_ID, so it still gets recorded correctly on the
+      *    ledger for INQ-HAND's table+hand-number lookup.
+           IF WS-HAND-RAW = SPACES AND WS-SHOE-ID-IN = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION TRIM(WS-HAND-RAW) TO WS-HAND-TRIMMED
+           COMPUTE WS-HAND-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-HAND-RAW))
+
+           IF WS-HAND-LEN = ZERO
+               OR WS-HAND-TRIMMED(1:WS-HAND-LEN) NOT NUMERIC
+               MOVE "N" TO WS-INPUT-VALID-SW
+               MOVE "04" TO WS-REASON-CODE
+               MOVE "HAND_NO is missing or not numeric"
+                   TO WS-REASON-TEXT
+           ELSE
+               MOVE WS-HAND-TRIMMED(1:WS-HAND-LEN) TO WS-HAND-DIGITS
+               IF WS-HAND-DIGITS = ZERO
+                   MOVE "N" TO WS-INPUT-VALID-SW
+                   MOVE "04" TO WS-REASON-CODE
+                   MOVE "HAND_NO must be a positive number"
+                       TO WS-REASON-TEXT
+               ELSE
+                   MOVE WS-HAND-DIGITS TO WS-HAND-NO
+               END-IF
+           END-IF.
+
+       VALIDATE-DOUBLE-CENTS.
+      *    Only reached when RESULT is DOUBLE-WIN or DOUBLE-LOSS, so a
+      *    missing DOUBLE_CENTS can no longer silently leave
+      *    WS-DOUBLE-CENTS at its zero default and pay $0 on a "win".
+           MOVE FUNCTION TRIM(WS-DBL-RAW) TO WS-DBL-TRIMMED
+           COMPUTE WS-DBL-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-DBL-RAW))
+
+           IF WS-DBL-LEN = ZERO
+               OR WS-DBL-TRIMMED(1:WS-DBL-LEN) NOT NUMERIC
+               MOVE "N" TO WS-INPUT-VALID-SW
+               MOVE "05" TO WS-REASON-CODE
+               MOVE "DOUBLE_CENTS is missing or not numeric"
+                   TO WS-REASON-TEXT
+           ELSE
+               MOVE WS-DBL-TRIMMED(1:WS-DBL-LEN) TO WS-DBL-DIGITS
+               IF WS-DBL-DIGITS = ZERO
+                   MOVE "N" TO WS-INPUT-VALID-SW
+                   MOVE "05" TO WS-REASON-CODE
+                   MOVE "DOUBLE_CENTS must be a positive amount"
+                       TO WS-REASON-TEXT
+               ELSE
+                   MOVE WS-DBL-DIGITS TO WS-DOUBLE-CENTS
+               END-IF
+           END-IF.
+
+       VALIDATE-INSURANCE-CENTS.
+      *    Only reached when RESULT is INSURANCE-WIN or INSURANCE-LOSS,
+      *    so a missing INSURANCE_CENTS can no longer silently leave
+      *    WS-INSURANCE-CENTS at its zero default and pay a false $0
+      *    INSURANCE-WIN instead of being rejected.
+           MOVE FUNCTION TRIM(WS-INS-RAW) TO WS-INS-TRIMMED
+           COMPUTE WS-INS-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-INS-RAW))
+
+           IF WS-INS-LEN = ZERO
+               OR WS-INS-TRIMMED(1:WS-INS-LEN) NOT NUMERIC
+               MOVE "N" TO WS-INPUT-VALID-SW
+               MOVE "06" TO WS-REASON-CODE
+               MOVE "INSURANCE_CENTS is missing or not numeric"
+                   TO WS-REASON-TEXT
+           ELSE
+               MOVE WS-INS-TRIMMED(1:WS-INS-LEN) TO WS-INS-DIGITS
+               IF WS-INS-DIGITS = ZERO
+                   MOVE "N" TO WS-INPUT-VALID-SW
+                   MOVE "06" TO WS-REASON-CODE
+                   MOVE "INSURANCE_CENTS must be a positive amount"
+                       TO WS-REASON-TEXT
+               ELSE
+                   MOVE WS-INS-DIGITS TO WS-INSURANCE-CENTS
+               END-IF
+           END-IF.
+
+       WRITE-SUSPENSE-ENTRY.
+           ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+           ACCEPT WS-TIMESTAMP(9:6) FROM TIME
+
+           OPEN EXTEND SUSPENSE-FILE
+           IF WS-SUSPENSE-STATUS = "35"
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF
+
+           MOVE WS-TIMESTAMP    TO SUS-TIMESTAMP
+           MOVE WS-BET-RAW      TO SUS-BET-CENTS-RAW
+           MOVE WS-RESULT       TO SUS-RESULT-RAW
+           MOVE WS-SHOE-ID-IN   TO SUS-SHOE-ID
+           MOVE WS-HAND-RAW     TO SUS-HAND-NO-RAW
+           MOVE WS-DBL-RAW      TO SUS-DOUBLE-CENTS-RAW
+           MOVE WS-INS-RAW      TO SUS-INSURANCE-CENTS-RAW
+           MOVE WS-REASON-CODE  TO SUS-REASON-CODE
+           MOVE WS-REASON-TEXT  TO SUS-REASON-TEXT
+
+           WRITE SUS-RECORD
+
+           CLOSE SUSPENSE-FILE.
+
+       OPEN-SHOE-CKPT.
+      *    Create the checkpoint file on first use if it is missing.
+           OPEN I-O SHOE-CKPT-FILE
+           IF WS-SHOE-STATUS = "35"
+               OPEN OUTPUT SHOE-CKPT-FILE
+               CLOSE SHOE-CKPT-FILE
+               OPEN I-O SHOE-CKPT-FILE
+           END-IF.
+
+       CHECK-SHOE-CHECKPOINT.
+      *    Feature is opt-in: no SHOE_ID means no checkpoint lookup.
+           IF WS-SHOE-ID-IN = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM OPEN-SHOE-CKPT
+           MOVE WS-SHOE-ID-IN TO SHOE-ID
+           MOVE "N" TO WS-SHOE-FOUND-SW
+           READ SHOE-CKPT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-SHOE-FOUND-SW
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-SHOE-FOUND-SW
+           END-READ
+
+           IF WS-SHOE-FOUND AND WS-HAND-NO NOT > SHOE-LAST-HAND-NO
+               MOVE "Y" TO WS-ALREADY-PAID-SW
+           END-IF
+
+           CLOSE SHOE-CKPT-FILE.
+
+       UPDATE-SHOE-CHECKPOINT.
+           IF WS-SHOE-ID-IN = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM OPEN-SHOE-CKPT
+           MOVE WS-SHOE-ID-IN TO SHOE-ID
+           MOVE "N" TO WS-SHOE-FOUND-SW
+           READ SHOE-CKPT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-SHOE-FOUND-SW
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-SHOE-FOUND-SW
+           END-READ
+
+           ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+           ACCEPT WS-TIMESTAMP(9:6) FROM TIME
+
+           IF WS-SHOE-FOUND
+               MOVE WS-HAND-NO          TO SHOE-LAST-HAND-NO
+               ADD WS-WAGERED-CENTS     TO SHOE-TOTAL-BET-CENTS
+               ADD WS-RETURNED-CENTS    TO SHOE-TOTAL-RTN-CENTS
+               MOVE WS-TIMESTAMP        TO SHOE-LAST-UPDATED
+               REWRITE SHOE-CKPT-RECORD
+           ELSE
+               MOVE WS-SHOE-ID-IN       TO SHOE-ID
+               MOVE WS-HAND-NO          TO SHOE-LAST-HAND-NO
+               MOVE WS-WAGERED-CENTS    TO SHOE-TOTAL-BET-CENTS
+               MOVE WS-RETURNED-CENTS   TO SHOE-TOTAL-RTN-CENTS
+               MOVE WS-TIMESTAMP        TO SHOE-LAST-UPDATED
+               WRITE SHOE-CKPT-RECORD
+           END-IF
+
+           CLOSE SHOE-CKPT-FILE.
