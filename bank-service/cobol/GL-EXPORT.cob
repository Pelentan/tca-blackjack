@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GL-EXPORT.
+       AUTHOR. SWARM-BLACKJACK.
+      *----------------------------------------------------------------*
+      * Nightly general-ledger export feed.
+      *
+      * Rolls up the day's LEDGER-FILE transaction ledger (written by
+      * CALC-PAYOUT, see LEDGREC copybook) into a GL-FEED-FILE (see
+      * GLFEED copybook) in Finance's posting format, so the table
+      * activity actually reconciles against the house bankroll in
+      * the GL instead of requiring a manual tie-out:
+      *
+      *   1000-CASH  DEBIT  total bet volume       (cash taken in)
+      *   2000-LIAB  CREDIT total returned cents   (owed back to
+      *                                             players/paid out)
+      *   4000-REV   CREDIT the house hold (bet volume less returned
+      *                     cents) - or DEBIT if the shift paid out
+      *                     more than it took in
+      *
+      * Debits always equal credits; the trailer record's control
+      * total is that shared DR/CR figure, alongside the number of
+      * detail records written, so Finance can verify the feed balances
+      * before posting it.
+      *
+      * Input:
+      *   LEDGER-FILE   (logical name "LEDGER") - the transaction ledger
+      *
+      * Output:
+      *   GL-FEED-FILE  (logical name "GLFEED") - the GL posting feed
+      *
+      * RUN_DATE (environment variable, YYYYMMDD, optional) scopes the
+      * feed to one night's activity instead of the ledger's entire
+      * history - only LEDGER-FILE records whose LDG-TIMESTAMP falls on
+      * RUN_DATE are rolled up. Defaults to today's date when not set.
+      *
+      * Exit code: 0 = success, 1 = ledger could not be opened
+      *
+      * Modification history:
+      *   2026-08-09  REM  Initial version.
+      *   2026-08-09  REM  Scope the feed to RUN_DATE (defaults to
+      *                    today) instead of reposting the ledger's
+      *                    entire history every night. Total bet volume
+      *                    now sums LDG-WAGERED-CENTS instead of
+      *                    LDG-BET-CENTS, so double-down and insurance
+      *                    hands no longer understate or double-count
+      *                    the cash debit.
+      *   2026-08-09  REM  The trailer's control total was always set
+      *                    to total bet volume, which understates the
+      *                    actual shared DR/CR figure on a shift that
+      *                    paid out more than it took in. It now
+      *                    tracks whichever side the feed actually
+      *                    balances to.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT GL-FEED-FILE ASSIGN TO "GLFEED"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+           COPY LEDGREC.
+
+       FD  GL-FEED-FILE.
+           COPY GLFEED.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LEDGER-STATUS        PIC XX     VALUE "00".
+       01  WS-EOF-SW               PIC X      VALUE "N".
+           88 WS-EOF                          VALUE "Y".
+
+       01  WS-RUN-DATE             PIC X(08)  VALUE SPACES.
+
+       01  WS-TOTALS.
+           05  WS-HAND-COUNT        PIC 9(7)  COMP VALUE ZERO.
+           05  WS-TOTAL-BET-CENTS   PIC 9(15) VALUE ZERO.
+           05  WS-TOTAL-RTN-CENTS   PIC 9(15) VALUE ZERO.
+
+       01  WS-HOLD-CENTS            PIC S9(15) VALUE ZERO.
+       01  WS-CONTROL-TOTAL-CENTS   PIC 9(15)  VALUE ZERO.
+       01  WS-DETAIL-COUNT          PIC 9(07)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM READ-LEDGER
+           PERFORM UNTIL WS-EOF
+               PERFORM ACCUMULATE-TOTALS
+               PERFORM READ-LEDGER
+           END-PERFORM
+           PERFORM WRITE-GL-FEED
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           ACCEPT WS-RUN-DATE FROM ENVIRONMENT "RUN_DATE"
+           IF WS-RUN-DATE = SPACES
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-IF
+           OPEN INPUT LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = "00"
+               DISPLAY "ERROR=cannot open ledger, status "
+                   WS-LEDGER-STATUS
+               STOP RUN RETURNING 1
+           END-IF
+           OPEN OUTPUT GL-FEED-FILE.
+
+       READ-LEDGER.
+           READ LEDGER-FILE
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       ACCUMULATE-TOTALS.
+      *    Only hands settled on RUN_DATE roll up into tonight's feed -
+      *    otherwise every run would repost the ledger's entire history
+      *    instead of that night's activity.
+           IF LDG-TIMESTAMP(1:8) NOT = WS-RUN-DATE
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1                  TO WS-HAND-COUNT
+           ADD LDG-WAGERED-CENTS  TO WS-TOTAL-BET-CENTS
+           ADD LDG-RETURNED-CENTS TO WS-TOTAL-RTN-CENTS.
+
+       WRITE-GL-FEED.
+      *    The control total is the shared DR/CR figure - total bet
+      *    volume when the house held money, but total returned cents
+      *    when the shift paid out more than it took in (the shortfall
+      *    branch in WRITE-HOLD-ENTRY), since that is the amount both
+      *    sides of the feed actually balance to.
+           COMPUTE WS-HOLD-CENTS =
+               WS-TOTAL-BET-CENTS - WS-TOTAL-RTN-CENTS
+           IF WS-HOLD-CENTS >= ZERO
+               MOVE WS-TOTAL-BET-CENTS TO WS-CONTROL-TOTAL-CENTS
+           ELSE
+               MOVE WS-TOTAL-RTN-CENTS TO WS-CONTROL-TOTAL-CENTS
+           END-IF
+           MOVE ZERO TO WS-DETAIL-COUNT
+
+           PERFORM WRITE-HEADER
+           PERFORM WRITE-CASH-DEBIT
+           PERFORM WRITE-LIABILITY-CREDIT
+           PERFORM WRITE-HOLD-ENTRY
+           PERFORM WRITE-TRAILER.
+
+       WRITE-HEADER.
+           MOVE SPACES            TO GL-FEED-RECORD
+           MOVE "H"                TO GL-RECORD-TYPE
+           MOVE WS-RUN-DATE         TO GL-RUN-DATE
+           MOVE WS-HAND-COUNT       TO GL-CONTROL-COUNT
+           MOVE "DAILY TABLE ACTIVITY GL FEED" TO GL-DESCRIPTION
+           WRITE GL-FEED-RECORD.
+
+       WRITE-CASH-DEBIT.
+           MOVE SPACES              TO GL-FEED-RECORD
+           MOVE "D"                 TO GL-RECORD-TYPE
+           MOVE WS-RUN-DATE         TO GL-RUN-DATE
+           MOVE "1000-CASH"         TO GL-ACCOUNT-CODE
+           MOVE "D"                 TO GL-DR-CR
+           MOVE WS-TOTAL-BET-CENTS  TO GL-AMOUNT-CENTS
+           MOVE "TOTAL BET VOLUME TAKEN IN" TO GL-DESCRIPTION
+           WRITE GL-FEED-RECORD
+           ADD 1 TO WS-DETAIL-COUNT.
+
+       WRITE-LIABILITY-CREDIT.
+           MOVE SPACES              TO GL-FEED-RECORD
+           MOVE "D"                 TO GL-RECORD-TYPE
+           MOVE WS-RUN-DATE         TO GL-RUN-DATE
+           MOVE "2000-LIAB"         TO GL-ACCOUNT-CODE
+           MOVE "C"                 TO GL-DR-CR
+           MOVE WS-TOTAL-RTN-CENTS  TO GL-AMOUNT-CENTS
+           MOVE "TOTAL RETURNED TO PLAYERS" TO GL-DESCRIPTION
+           WRITE GL-FEED-RECORD
+           ADD 1 TO WS-DETAIL-COUNT.
+
+       WRITE-HOLD-ENTRY.
+      *    Normal case: the house held money, so 4000-REV is a credit
+      *    for the hold amount. If the shift paid out more than it
+      *    took in, the hold is negative and 4000-REV is a debit for
+      *    the shortfall instead, so debits still equal credits.
+           MOVE SPACES              TO GL-FEED-RECORD
+           MOVE "D"                 TO GL-RECORD-TYPE
+           MOVE WS-RUN-DATE         TO GL-RUN-DATE
+           MOVE "4000-REV"          TO GL-ACCOUNT-CODE
+           IF WS-HOLD-CENTS >= ZERO
+               MOVE "C" TO GL-DR-CR
+               MOVE WS-HOLD-CENTS TO GL-AMOUNT-CENTS
+               MOVE "HOUSE HOLD FOR SHIFT" TO GL-DESCRIPTION
+           ELSE
+               MOVE "D" TO GL-DR-CR
+               COMPUTE GL-AMOUNT-CENTS = WS-HOLD-CENTS * -1
+               MOVE "SHIFT PAYOUT SHORTFALL" TO GL-DESCRIPTION
+           END-IF
+           WRITE GL-FEED-RECORD
+           ADD 1 TO WS-DETAIL-COUNT.
+
+       WRITE-TRAILER.
+           MOVE SPACES                    TO GL-FEED-RECORD
+           MOVE "T"                       TO GL-RECORD-TYPE
+           MOVE WS-RUN-DATE                TO GL-RUN-DATE
+           MOVE WS-CONTROL-TOTAL-CENTS     TO GL-AMOUNT-CENTS
+           MOVE WS-DETAIL-COUNT            TO GL-CONTROL-COUNT
+           MOVE "CONTROL TOTAL - DR MUST EQUAL CR"
+               TO GL-DESCRIPTION
+           WRITE GL-FEED-RECORD.
+
+       CLOSE-FILES.
+           CLOSE LEDGER-FILE
+           CLOSE GL-FEED-FILE.
