@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQ-HAND.
+       AUTHOR. SWARM-BLACKJACK.
+      *----------------------------------------------------------------*
+      * Online inquiry screen: "what did hand #X on table #Y pay, and
+      * why". Lets floor staff look a hand's payout history back up
+      * out of the LEDGER-FILE transaction ledger (see LEDGREC
+      * copybook, written by CALC-PAYOUT) without paging someone who
+      * can read raw logs.
+      *
+      * This is written as a plain terminal screen (SCREEN SECTION)
+      * rather than true EXEC CICS, since this shop has no CICS region
+      * to run a transaction in - the screen flow below is the
+      * CICS-pseudo-conversational shape (present a screen, take a
+      * key, show a result, loop) without the runtime dependency.
+      *
+      * Search by either:
+      *   - TABLE ID + HAND NO for a single hand, or
+      *   - TABLE ID (optional) + a FROM/TO date range (YYYYMMDD) for
+      *     a list of hands
+      *
+      * Exit code: 0 = success (always - this is an interactive
+      *            inquiry, not a batch step with a caller checking
+      *            RETURNING).
+      *
+      * Modification history:
+      *   2026-08-09  REM  Initial version.
+      *   2026-08-09  REM  WS-EOF-SW was never reset between inquiries,
+      *                    so every pass after the first hit EOF before
+      *                    it started and reported no matches. Reset it
+      *                    at the top of RUN-ONE-INQUIRY. Also route
+      *                    the BET$/RETURNED$ columns through a V99
+      *                    work field before editing - they were being
+      *                    displayed 100x too large.
+      *----------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+           COPY LEDGREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LEDGER-STATUS    PIC XX     VALUE "00".
+       01  WS-EOF-SW           PIC X      VALUE "N".
+           88 WS-EOF                       VALUE "Y".
+
+       01  WS-IN-TABLE-ID      PIC X(04)  VALUE SPACES.
+       01  WS-IN-HAND-NO       PIC 9(07)  VALUE ZERO.
+       01  WS-IN-DATE-FROM     PIC X(08)  VALUE SPACES.
+       01  WS-IN-DATE-TO       PIC X(08)  VALUE SPACES.
+       01  WS-AGAIN            PIC X      VALUE "Y".
+           88 WS-AGAIN-YES                 VALUE "Y" "y".
+
+       01  WS-MATCH-COUNT      PIC 9(03)  VALUE ZERO.
+       01  WS-SHOWN-COUNT      PIC 9(03)  VALUE ZERO.
+       01  WS-MORE-SW          PIC X      VALUE "N".
+           88 WS-MORE-MATCHES               VALUE "Y".
+       01  WS-MAX-SHOWN        PIC 9(02)  VALUE 12.
+
+       01  WS-ROW-LINE         PIC X(78)  VALUE SPACES.
+       01  WS-ROW-NO           PIC 9(03)  VALUE ZERO.
+
+       01  WS-EDIT-CENTS       PIC $$,$$$,$$9.99.
+       01  WS-DOLLARS          PIC 9(11)V99 VALUE ZERO.
+
+       01  WS-MATCH-SW         PIC X      VALUE "N".
+           88 WS-IS-MATCH                  VALUE "Y".
+
+       SCREEN SECTION.
+       01  SCR-SEARCH.
+           05 BLANK SCREEN.
+           05 LINE 01 COL 01 VALUE "HAND PAYOUT INQUIRY".
+           05 LINE 03 COL 01 VALUE
+               "TABLE ID (blank = all) ....: ".
+           05 LINE 03 COL 31 PIC X(04) USING WS-IN-TABLE-ID.
+           05 LINE 04 COL 01 VALUE
+               "HAND NUMBER (0 = by date) .: ".
+           05 LINE 04 COL 31 PIC 9(07) USING WS-IN-HAND-NO.
+           05 LINE 05 COL 01 VALUE
+               "DATE FROM, YYYYMMDD .......: ".
+           05 LINE 05 COL 31 PIC X(08) USING WS-IN-DATE-FROM.
+           05 LINE 06 COL 01 VALUE
+               "DATE TO, YYYYMMDD .........: ".
+           05 LINE 06 COL 31 PIC X(08) USING WS-IN-DATE-TO.
+           05 LINE 08 COL 01 VALUE
+               "ENTER HAND NUMBER, OR LEAVE IT 0 AND FILL IN A DATE".
+           05 LINE 09 COL 01 VALUE
+               "RANGE TO LIST A RANGE OF HANDS.".
+
+       01  SCR-AGAIN.
+           05 LINE 24 COL 01 VALUE
+               "ANOTHER INQUIRY? (Y/N) ....: ".
+           05 LINE 24 COL 31 PIC X(01) USING WS-AGAIN.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM UNTIL NOT WS-AGAIN-YES
+               PERFORM RUN-ONE-INQUIRY
+               DISPLAY SCR-AGAIN
+               ACCEPT SCR-AGAIN
+           END-PERFORM
+           STOP RUN.
+
+       RUN-ONE-INQUIRY.
+           MOVE SPACES TO WS-IN-TABLE-ID WS-IN-DATE-FROM WS-IN-DATE-TO
+           MOVE ZERO   TO WS-IN-HAND-NO
+           MOVE ZERO   TO WS-MATCH-COUNT WS-SHOWN-COUNT
+           MOVE "N"    TO WS-MORE-SW
+           MOVE "N"    TO WS-EOF-SW
+
+           DISPLAY SCR-SEARCH
+           ACCEPT SCR-SEARCH
+
+           PERFORM OPEN-LEDGER
+           IF WS-LEDGER-STATUS NOT = "00"
+               DISPLAY " "
+               DISPLAY "NO LEDGER FILE FOUND - NO HANDS ON RECORD."
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "BET$       RESULT         RETURNED$  PAYOUT TYPE"
+
+           PERFORM READ-LEDGER
+           PERFORM UNTIL WS-EOF
+               PERFORM CHECK-HAND-MATCH
+               IF WS-IS-MATCH
+                   ADD 1 TO WS-MATCH-COUNT
+                   IF WS-SHOWN-COUNT < WS-MAX-SHOWN
+                       ADD 1 TO WS-SHOWN-COUNT
+                       PERFORM SHOW-MATCH-ROW
+                   ELSE
+                       MOVE "Y" TO WS-MORE-SW
+                   END-IF
+               END-IF
+               PERFORM READ-LEDGER
+           END-PERFORM
+           CLOSE LEDGER-FILE
+
+           IF WS-MATCH-COUNT = ZERO
+               DISPLAY "(no matching hands found)"
+           END-IF
+           IF WS-MORE-MATCHES
+               DISPLAY "... more matches exist than fit on this "
+                   "screen; narrow the search to see the rest."
+           END-IF.
+
+       OPEN-LEDGER.
+           OPEN INPUT LEDGER-FILE.
+
+       READ-LEDGER.
+           READ LEDGER-FILE
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-READ.
+
+       SHOW-MATCH-ROW.
+           COMPUTE WS-DOLLARS = LDG-BET-CENTS / 100
+           MOVE WS-DOLLARS TO WS-EDIT-CENTS
+           MOVE SPACES TO WS-ROW-LINE
+           STRING WS-EDIT-CENTS         DELIMITED BY SIZE
+                  "  " LDG-RESULT       DELIMITED BY SIZE
+                  "  "                  DELIMITED BY SIZE
+               INTO WS-ROW-LINE
+           DISPLAY WS-ROW-LINE
+           MOVE SPACES TO WS-ROW-LINE
+           COMPUTE WS-DOLLARS = LDG-RETURNED-CENTS / 100
+           MOVE WS-DOLLARS TO WS-EDIT-CENTS
+           STRING "   RETURNED=" WS-EDIT-CENTS   DELIMITED BY SIZE
+                  "  TYPE=" LDG-PAYOUT-TYPE       DELIMITED BY SIZE
+               INTO WS-ROW-LINE
+           DISPLAY WS-ROW-LINE.
+
+      *----------------------------------------------------------------*
+      * A hand matches the search when:
+      *   - TABLE ID is blank, or equals LDG-TABLE-ID, AND
+      *   - HAND NO was given (non-zero) and equals LDG-HAND-NO, OR
+      *     HAND NO is zero and the hand's date falls in the given
+      *     FROM/TO range (blank range bound means unbounded).
+      *----------------------------------------------------------------*
+       CHECK-HAND-MATCH.
+           MOVE "N" TO WS-MATCH-SW
+
+           IF WS-IN-TABLE-ID NOT = SPACES
+               AND WS-IN-TABLE-ID NOT = LDG-TABLE-ID
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-IN-HAND-NO NOT = ZERO
+               IF WS-IN-HAND-NO = LDG-HAND-NO
+                   MOVE "Y" TO WS-MATCH-SW
+               END-IF
+           ELSE
+               IF (WS-IN-DATE-FROM = SPACES OR
+                   LDG-TIMESTAMP(1:8) >= WS-IN-DATE-FROM)
+                   AND (WS-IN-DATE-TO = SPACES OR
+                   LDG-TIMESTAMP(1:8) <= WS-IN-DATE-TO)
+                   MOVE "Y" TO WS-MATCH-SW
+               END-IF
+           END-IF.
